@@ -0,0 +1,62 @@
+//FZBZOUT  JOB (ACCTNO),'FIZZBUZZ OUTFILE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------
+//* Author: Houston Brown
+//* Purpose: Run FizzBuzz_wOutputFile (PROGRAM-ID FIZZBUZZ) as an
+//*          unattended overnight batch job.  This program reads
+//*          rules.dat, numbers.dat and checkpoint.dat; it does NOT
+//*          read control.dat (that file is only used by
+//*          FizzBuzz_wMultProc.cbl and FizzBuzz_CrossCheck.cbl,
+//*          neither of which this job runs), so there is no
+//*          CONTROLDD here - BOUND is hardcoded to 100 in this
+//*          program.  Every file this program touches is
+//*          ASSIGN TO a literal UNIX-style path ("rules.dat",
+//*          "numbers.dat", "checkpoint.dat", "runlog.dat") or, for
+//*          the dated generations, ASSIGN TO DYNAMIC a filename the
+//*          program itself builds at start-up
+//*          (output.<ccyymmdd>.txt / .csv / .idx) - neither form is
+//*          a DDNAME, so NONE of RULESDD/NUMBERSDD/CHKPTDD/RUNLOGDD/
+//*          OUTDD/OUTCSVDD/IDXDD below actually bind to the file the
+//*          program opens the way a true `ASSIGN TO CONTROLDD`-style
+//*          DDNAME would.  They are kept only so an operator reading
+//*          this JCL can see every file the program reads or writes,
+//*          its naming pattern and expected DCB shape; delete any of
+//*          them if this ever becomes confusing rather than helpful.
+//*          NUMBERSDD documents numbers.dat, req009's optional
+//*          ticket-list input - if present the program classifies
+//*          that list instead of the fixed 1-100 range.
+//*          STEP020 fires only when STEP010 ends with a non-zero
+//*          return code, so a bad run pages whoever is on call
+//*          instead of going unnoticed until morning.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=FIZZBUZZ
+//STEPLIB  DD DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//*        Informational only - see note above.  None of the DDs in
+//*        this step bind through JCL allocation; the program opens
+//*        every file itself by its literal or dynamically-built name.
+//RULESDD  DD DSN=PROD.FIZZBUZZ.RULES,DISP=SHR
+//NUMBERSDD DD DSN=PROD.FIZZBUZZ.NUMBERS,DISP=SHR
+//CHKPTDD  DD DSN=PROD.FIZZBUZZ.CHECKPOINT,DISP=SHR
+//OUTDD    DD DSN=PROD.FIZZBUZZ.OUTPUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//OUTCSVDD DD DSN=PROD.FIZZBUZZ.OUTPUT.CSV,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//IDXDD    DD DSN=PROD.FIZZBUZZ.OUTPUT.INDEX,DISP=SHR
+//RUNLOGDD DD DSN=PROD.FIZZBUZZ.RUNLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*-------------------------------------------------------------
+//* STEP020 only runs when STEP010's return code was NOT zero -
+//* operators watching the job log see the ALERT message and know
+//* to chase it down instead of assuming a clean run.
+//*-------------------------------------------------------------
+//STEP020  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+FIZZBUZZ ALERT - STEP010 ENDED WITH A NON-ZERO RETURN CODE.
+CHECK OUTDD / checkpoint.dat BEFORE RESUBMITTING THIS JOB.
+/*
+//SYSUT2   DD SYSOUT=*
