@@ -8,6 +8,24 @@
       *          This will be done in a separate procedure from the
       *          main procedure and the number of displayed numbers
       *          will be determined by the user.
+      *          BOUND, FIZZ-PARAM and BUZZ-PARAM are read from the
+      *          ControlFile card-image PARM file instead of an ACCEPT
+      *          so the job can run unattended in the overnight batch
+      *          window like every other job in the shop.
+      *          If range.dat is present it supplies a FROM/TO
+      *          sub-range to reprint instead of the full 1-to-BOUND
+      *          run, so a single number or a handful near the end of
+      *          a long range can be reprinted without resubmitting
+      *          the whole job; FROM/TO are clamped to 1-thru-BOUND
+      *          and a record with FROM greater than TO, or otherwise
+      *          out of range, is ignored in favor of the full range.
+      *          BOUND, FIZZ-PARAM and BUZZ-PARAM are validated after
+      *          being read from control.dat - BOUND must be at least
+      *          1 and FIZZ-PARAM/BUZZ-PARAM must be at least 1 so a
+      *          zero divisor never reaches FUNCTION MOD - and the job
+      *          aborts with RETURN-CODE 16 the same way an unreadable
+      *          control.dat does, rather than running with a bad
+      *          parameter and printing a worthless report.
       * Tectonics: cobc
       ******************************************************************
 
@@ -23,6 +41,14 @@
        SPECIAL-NAMES. ALPHABET ALPHA-NAME IS STANDARD-1.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ControlFile ASSIGN TO "control.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           STATUS FileStatus.
+
+           SELECT RangeFile ASSIGN TO "range.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           STATUS RangeStatus.
 
        I-O-CONTROL.
       *-----------------------
@@ -30,7 +56,16 @@
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+       FD  ControlFile.
+       01  ControlRecord.
+           05  CTL-BOUND           PIC 9(3).
+           05  CTL-FIZZ-PARAM      PIC 9.
+           05  CTL-BUZZ-PARAM      PIC 9.
 
+       FD  RangeFile.
+       01  RangeRecord.
+           05  RNG-FROM            PIC 9(3).
+           05  RNG-TO              PIC 9(3).
       *-----------------------
        WORKING-STORAGE SECTION.
        01   CTR                PIC 999 VALUE 1.
@@ -38,6 +73,12 @@
        01   BOUND              PIC 999 VALUE 0.
        01   FIZZ-PARAM         PIC 9 VALUE 3.
        01   BUZZ-PARAM         PIC 9 VALUE 5.
+
+       01  FileStatus          PIC XX.
+       01  RangeStatus         PIC XX.
+
+       01  WS-FROM             PIC 999 VALUE 1.
+       01  WS-TO               PIC 999 VALUE 0.
       *-----------------------
 
        PROCEDURE DIVISION.
@@ -46,17 +87,86 @@
 
             DISPLAY "FizzBuzz System"
             DISPLAY " "
-            DISPLAY "Enter a number to be the upper limit of the system"
-            ACCEPT BOUND.
+
+            PERFORM READ-CONTROL-PROCEDURE
+
+            PERFORM READ-RANGE-PROCEDURE
 
             PERFORM DISP-PROCEDURE
 
             STOP RUN.
       ** add other procedures here
 
+       READ-CONTROL-PROCEDURE.
+           OPEN INPUT ControlFile
+           IF FileStatus NOT = "00"
+               DISPLAY "Error: Unable to open control.dat, Status: "
+                   FileStatus
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           READ ControlFile
+               AT END
+                   DISPLAY "Error: control.dat contains no parm record."
+                   CLOSE ControlFile
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               NOT AT END
+                   MOVE CTL-BOUND      TO BOUND
+                   MOVE CTL-FIZZ-PARAM TO FIZZ-PARAM
+                   MOVE CTL-BUZZ-PARAM TO BUZZ-PARAM
+           END-READ
+
+           CLOSE ControlFile
+
+           PERFORM VALIDATE-CONTROL-PROCEDURE.
+
+       VALIDATE-CONTROL-PROCEDURE.
+           IF BOUND < 1
+               DISPLAY "Error: control.dat BOUND must be at least 1, "
+                   "got " BOUND
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF FIZZ-PARAM < 1
+               DISPLAY "Error: control.dat FIZZ-PARAM must be at "
+                   "least 1, got " FIZZ-PARAM
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF BUZZ-PARAM < 1
+               DISPLAY "Error: control.dat BUZZ-PARAM must be at "
+                   "least 1, got " BUZZ-PARAM
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       READ-RANGE-PROCEDURE.
+           MOVE 1 TO WS-FROM
+           MOVE BOUND TO WS-TO
+
+           OPEN INPUT RangeFile
+           IF RangeStatus = "00"
+               READ RangeFile
+                   NOT AT END
+                       IF RNG-FROM >= 1 AND RNG-TO >= RNG-FROM
+                               AND RNG-TO <= BOUND
+                           MOVE RNG-FROM TO WS-FROM
+                           MOVE RNG-TO   TO WS-TO
+                       ELSE
+                           DISPLAY "Warning: range.dat FROM/TO out of "
+                               "bounds, reprinting the full range."
+                       END-IF
+               END-READ
+               CLOSE RangeFile
+           END-IF.
+
        DISP-PROCEDURE.
 
-               PERFORM VARYING CTR FROM 1 BY 1 UNTIL CTR > BOUND
+               PERFORM VARYING CTR FROM WS-FROM BY 1 UNTIL CTR > WS-TO
                    EVALUATE TRUE
                        WHEN FUNCTION MOD(CTR, FIZZ-PARAM) = 0 AND
                             FUNCTION MOD(CTR, BUZZ-PARAM) = 0
