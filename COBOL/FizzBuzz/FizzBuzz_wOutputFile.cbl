@@ -8,6 +8,104 @@
       *          But it will also print all results to an output file
       *          for verification.  The file will be a line sequential
       *          text file.
+      *          A trailer/summary section is appended after the
+      *          detail lines giving the Fizz, Buzz, FizzBuzz and
+      *          plain-number counts plus the total processed, so a
+      *          run can be verified complete without counting lines
+      *          by hand.
+      *          Every CHECKPOINT-INTERVAL records the current CTR and
+      *          running counts are dropped into checkpoint.dat; if
+      *          the job abends partway, the next run reopens
+      *          OutputFile EXTEND and resumes from the checkpoint
+      *          instead of starting over at CTR=1.  The checkpoint is
+      *          removed once a run completes the full range.
+      *          Each classification is also written to output.idx,
+      *          an indexed file keyed on the number (CTR), so a
+      *          single number's Fizz/Buzz/FizzBuzz tag can be looked
+      *          up directly instead of scanning output.txt from the
+      *          top.
+      *          The divisor/label pairs are no longer hardwired to
+      *          Fizz(3)/Buzz(5) - they are loaded from rules.dat at
+      *          start-up, so a third or fourth rule (Jazz on 7, Bang
+      *          on 11, etc.) can be added by editing that table and
+      *          without touching or recompiling this program.
+      *          OutputFile is now a dated generation, output.<ccyymmdd
+      *          >.txt, so a run does not overwrite yesterday's report.
+      *          Generations older than WS-RETENTION-DAYS are purged at
+      *          the end of a completed run, sweeping every day from
+      *          WS-RETENTION-DAYS back through an extra
+      *          WS-PURGE-LOOKBACK-DAYS so a day this job never ran
+      *          (an abend, a missed schedule) does not leave that
+      *          day's generation behind forever, keeping a rolling
+      *          window of prior runs for audit history.
+      *          A run header is written ahead of the detail lines on
+      *          a fresh run (not repeated on a checkpoint resume)
+      *          giving the run date, operator and the divisor/label
+      *          rules in effect, so a report can be matched to the
+      *          conditions that produced it without cross-checking
+      *          rules.dat and the system clock by hand.
+      *          If numbers.dat is present the program classifies the
+      *          numbers listed in it (one per line, up to 6 digits)
+      *          instead of the fixed 1-100 range, so an arbitrary
+      *          list of ticket numbers can be run through the same
+      *          classification, checkpoint/restart and reporting
+      *          logic; CTR tracks position in the list for
+      *          checkpointing while the number actually classified
+      *          and keyed into output.idx is read from the file.
+      *          Every invocation, successful or not, appends one
+      *          line to runlog.dat with the start/end time, operator,
+      *          outcome, final file status and the detail counts, so
+      *          the shop has a durable history of every run without
+      *          digging through old SYSOUT.
+      *          Alongside the dated text report, every run also
+      *          writes a dated output.<ccyymmdd>.csv with a header
+      *          row and one Number,Classification row per record, so
+      *          the same detail can be loaded straight into a
+      *          spreadsheet without reformatting output.txt; the CSV
+      *          generation follows the text report's open/resume/
+      *          purge rules exactly.
+      *          output.idx is likewise a dated generation,
+      *          output.<ccyymmdd>.idx, opened/resumed/purged the same
+      *          way as the text and CSV reports, so a nightly
+      *          scheduled run (req006) does not wipe out the prior
+      *          night's lookup index.  A plain (non-Fizz/Buzz/
+      *          FizzBuzz) number is trimmed before it is written into
+      *          STMT/WS-CSV-LINE so it prints as itself instead of
+      *          zero-padded to the width of the underlying PIC 9(6)
+      *          counter.  Every file-open failure now sets
+      *          RETURN-CODE 16 before STOP RUN so a bad run is
+      *          visibly non-zero to the JCL COND check in
+      *          FZBZOUT.jcl instead of looking identical to success;
+      *          a failed WRITE to output.idx (for example a duplicate
+      *          key from numbers.dat) is likewise translated and
+      *          displayed instead of being silently dropped.
+      *          output.idx is a lookup convenience on top of the text/
+      *          CSV reports, not a hard dependency of the run: if it
+      *          fails to open (for example the indexed file handler
+      *          is unavailable at runtime) the program DISPLAYs a
+      *          warning and skips indexed writes for the rest of the
+      *          run instead of aborting the job, the same optional-
+      *          file treatment already given to rules.dat/numbers.dat.
+      *          WS-RULE-TABLE only has room for 10 rules; LOAD-RULES-
+      *          PROCEDURE now stops loading and warns once rules.dat
+      *          supplies an 11th row instead of silently overrunning
+      *          the table and corrupting every classification for the
+      *          rest of the run.  A failed WRITE to output.txt or
+      *          output.csv mid-run is now translated and displayed the
+      *          same way a failed WRITE to output.idx already was,
+      *          instead of going unnoticed until someone compares line
+      *          counts.  And if runlog.dat itself cannot be opened
+      *          (EXTEND or the OUTPUT fallback), the run now DISPLAYs
+      *          a warning saying so instead of quietly finishing with
+      *          RC=0 and no trace in the log.
+      *          WRITE-CHECKPOINT-PROCEDURE now INITIALIZEs
+      *          CheckpointRecord before populating it, so the unused
+      *          tail of CKPT-RULE-COUNT (whenever fewer than 10 rules
+      *          are loaded, the normal case) is zero-filled instead
+      *          of holding raw FD-allocated bytes that made every
+      *          WRITE CheckpointRecord fail with FileStatus 71; the
+      *          WRITE is now also status-checked and translated like
+      *          every other WRITE in this program.
       * Tectonics: cobc
       ******************************************************************
 
@@ -24,10 +122,36 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OutputFile ASSIGN TO "output.txt"
+           SELECT OutputFile ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL
            STATUS FileStatus.
 
+           SELECT CsvOutputFile ASSIGN TO DYNAMIC WS-CSV-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           STATUS CsvStatus.
+
+           SELECT CheckpointFile ASSIGN TO "checkpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           STATUS CheckpointStatus.
+
+           SELECT IndexedOutputFile ASSIGN TO DYNAMIC WS-IDX-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDX-CTR
+           STATUS IndexedStatus.
+
+           SELECT RulesFile ASSIGN TO "rules.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           STATUS RulesStatus.
+
+           SELECT NumbersFile ASSIGN TO "numbers.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           STATUS NumbersStatus.
+
+           SELECT RunLogFile ASSIGN TO "runlog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           STATUS RunLogStatus.
+
        I-O-CONTROL.
       *-----------------------
 
@@ -36,12 +160,108 @@
        FILE SECTION.
        FD  OutputFile.
        01  OutputRecord        PIC X(100).
+
+       FD  CsvOutputFile.
+       01  CsvRecord           PIC X(100).
+
+       FD  CheckpointFile.
+       01  CheckpointRecord.
+           05  CKPT-CTR            PIC 9(6).
+           05  CKPT-RUN-DATE       PIC 9(8).
+           05  CKPT-RULE-COUNT     PIC 9(5) OCCURS 10 TIMES.
+           05  CKPT-COMBINED-COUNT PIC 9(5).
+           05  CKPT-PLAIN-COUNT    PIC 9(5).
+           05  CKPT-TOTAL-COUNT    PIC 9(5).
+
+       FD  IndexedOutputFile.
+       01  IndexedRecord.
+           05  IDX-CTR             PIC 9(6).
+           05  IDX-CLASSIFICATION  PIC X(20).
+
+       FD  RulesFile.
+       01  RulesRecord.
+           05  RULE-REC-DIVISOR    PIC 9(2).
+           05  RULE-REC-LABEL      PIC X(10).
+
+       FD  NumbersFile.
+       01  NumbersRecord           PIC 9(6).
+
+       FD  RunLogFile.
+       01  RunLogRecord            PIC X(130).
       *-----------------------
        WORKING-STORAGE SECTION.
-       01   CTR                PIC 999 VALUE 1.
+       01   CTR                PIC 9(6) VALUE 1.
        01   STMT               PIC X(100).
 
        01  FileStatus          PIC XX.
+       01  CheckpointStatus    PIC XX.
+       01  IndexedStatus       PIC XX.
+       01  RulesStatus         PIC XX.
+       01  NumbersStatus       PIC XX.
+       01  RunLogStatus        PIC XX.
+       01  WS-CHECK-STATUS     PIC XX.
+
+       01  WS-RULE-TABLE.
+           05  WS-RULE OCCURS 10 TIMES INDEXED BY RULE-IDX.
+               10  RULE-DIVISOR        PIC 9(2).
+               10  RULE-LABEL          PIC X(10).
+               10  RULE-COUNT          PIC 9(5) VALUE 0.
+       01  WS-RULE-COUNT-LOADED    PIC 9(2) VALUE 0.
+       01  WS-RULES-EOF-SWITCH     PIC X VALUE "N".
+           88  WS-RULES-EOF            VALUE "Y".
+
+       01  WS-MATCH-COUNT          PIC 9(2) VALUE 0.
+       01  WS-STMT-PTR             PIC 9(3) VALUE 1.
+
+       01  WS-COUNTERS.
+           05  COMBINED-COUNT      PIC 9(5) VALUE 0.
+           05  PLAIN-COUNT         PIC 9(5) VALUE 0.
+           05  TOTAL-COUNT         PIC 9(5) VALUE 0.
+
+       01  WS-SUMMARY-LINE         PIC X(100).
+
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(3) VALUE 10.
+       01  WS-START-CTR            PIC 9(6) VALUE 1.
+       01  WS-RESUME-SWITCH        PIC X VALUE "N".
+           88  WS-IS-RESUMING          VALUE "Y".
+           88  WS-IS-NOT-RESUMING      VALUE "N".
+
+       01  WS-NUMBER               PIC 9(6) VALUE 0.
+       01  WS-MODE-SWITCH          PIC X VALUE "R".
+           88  WS-MODE-IS-FILE         VALUE "F".
+           88  WS-MODE-IS-RANGE        VALUE "R".
+       01  WS-NUMBERS-EOF-SWITCH    PIC X VALUE "N".
+           88  WS-NUMBERS-EOF           VALUE "Y".
+
+       01  WS-STATUS-MESSAGE        PIC X(60).
+
+       01  WS-OUTPUT-FILENAME       PIC X(30).
+       01  WS-CSV-FILENAME          PIC X(30).
+       01  CsvStatus                PIC XX.
+       01  WS-CSV-LINE              PIC X(100).
+       01  WS-IDX-FILENAME          PIC X(30).
+       01  WS-IDX-AVAILABLE-SWITCH  PIC X VALUE "Y".
+           88  WS-IDX-IS-AVAILABLE      VALUE "Y".
+           88  WS-IDX-IS-NOT-AVAILABLE  VALUE "N".
+       01  WS-NUMBER-EDIT           PIC ZZZZZ9.
+       01  WS-RUN-DATE              PIC 9(8) VALUE 0.
+       01  WS-TODAY-DATE            PIC 9(8) VALUE 0.
+       01  WS-RETENTION-DAYS        PIC 9(3) VALUE 7.
+       01  WS-PURGE-LOOKBACK-DAYS   PIC 9(3) VALUE 180.
+       01  WS-PURGE-OFFSET          PIC 9(3) VALUE 0.
+       01  WS-PURGE-DATE            PIC 9(8).
+       01  WS-PURGE-FILENAME        PIC X(30).
+       01  WS-PURGE-CSV-FILENAME    PIC X(30).
+       01  WS-PURGE-IDX-FILENAME    PIC X(30).
+       01  WS-DATE-INTEGER          PIC 9(7).
+
+       01  WS-OPERATOR              PIC X(20).
+       01  WS-HEADER-LINE           PIC X(100).
+
+       01  WS-RUN-START-TIME        PIC 9(8) VALUE 0.
+       01  WS-RUN-END-TIME          PIC 9(8) VALUE 0.
+       01  WS-RUN-OUTCOME           PIC X(7) VALUE SPACES.
+       01  WS-RUN-LOG-LINE          PIC X(130).
       *-----------------------
 
        PROCEDURE DIVISION.
@@ -53,12 +273,51 @@
             DISPLAY "    Info: Attempting to open output file to write"
       -              " results."
 
-           OPEN OUTPUT OutputFile
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE TO WS-TODAY-DATE
+           ACCEPT WS-RUN-START-TIME FROM TIME
+           ACCEPT WS-OPERATOR FROM ENVIRONMENT "USER"
+           IF WS-OPERATOR = SPACES
+               MOVE "UNKNOWN" TO WS-OPERATOR
+           END-IF
+
+           PERFORM LOAD-RULES-PROCEDURE
+
+           PERFORM DETECT-MODE-PROCEDURE
+
+           PERFORM CHECK-RESTART-PROCEDURE
+
+           STRING "output." DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILENAME
+
+           STRING "output." DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               ".csv" DELIMITED BY SIZE
+               INTO WS-CSV-FILENAME
+
+           STRING "output." DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               ".idx" DELIMITED BY SIZE
+               INTO WS-IDX-FILENAME
+
+           IF WS-IS-RESUMING
+               OPEN EXTEND OutputFile
+           ELSE
+               OPEN OUTPUT OutputFile
+           END-IF
+
            IF FileStatus NOT = "00"
+               MOVE FileStatus TO WS-CHECK-STATUS
+               PERFORM TRANSLATE-FILE-STATUS-PROCEDURE
                Display "    Error: Unable to open the output file."
-               Display "    Status: " FileStatus
+               Display "    Status: " FileStatus " - " WS-STATUS-MESSAGE
                DISPLAY "----------"
                DISPLAY " "
+               MOVE "FAILURE" TO WS-RUN-OUTCOME
+               PERFORM WRITE-RUN-LOG-PROCEDURE
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            ELSE
                Display "    Success: Output file is open."
@@ -66,27 +325,502 @@
                DISPLAY " "
            END-IF
 
-           DISPLAY "Displaying the numbers 1-100."
-            PERFORM VARYING CTR FROM 1 BY 1 UNTIL CTR > 100
-
-                EVALUATE TRUE
-                    WHEN FUNCTION MOD(CTR, 3) = 0 AND
-                    FUNCTION MOD(CTR, 5) = 0
-                       MOVE "FizzBuzz" TO STMT
-                    WHEN FUNCTION MOD(CTR, 3) = 0
-                       MOVE "Fizz" TO STMT
-                    WHEN FUNCTION MOD (CTR, 5) = 0
-                       MOVE "Buzz" TO STMT
-                    WHEN OTHER
-                       MOVE CTR TO STMT
-                END-EVALUATE
-
-                DISPLAY STMT
-                MOVE STMT TO OutputRecord
-                WRITE OutputRecord
-            END-PERFORM.
+           IF WS-IS-RESUMING
+               OPEN EXTEND CsvOutputFile
+           ELSE
+               OPEN OUTPUT CsvOutputFile
+           END-IF
+
+           IF CsvStatus NOT = "00"
+               MOVE CsvStatus TO WS-CHECK-STATUS
+               PERFORM TRANSLATE-FILE-STATUS-PROCEDURE
+               Display "    Error: Unable to open the CSV output file."
+               Display "    Status: " CsvStatus " - " WS-STATUS-MESSAGE
+               DISPLAY "----------"
+               DISPLAY " "
+               MOVE "FAILURE" TO WS-RUN-OUTCOME
+               PERFORM WRITE-RUN-LOG-PROCEDURE
+               CLOSE OutputFile
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-IS-NOT-RESUMING
+               PERFORM WRITE-HEADER-PROCEDURE
+               PERFORM WRITE-CSV-HEADER-PROCEDURE
+           END-IF
+
+           IF WS-IS-RESUMING
+               OPEN I-O IndexedOutputFile
+           ELSE
+               OPEN OUTPUT IndexedOutputFile
+           END-IF
+
+           IF IndexedStatus NOT = "00"
+               SET WS-IDX-IS-NOT-AVAILABLE TO TRUE
+               MOVE IndexedStatus TO WS-CHECK-STATUS
+               PERFORM TRANSLATE-FILE-STATUS-PROCEDURE
+               Display "    Warning: Unable to open indexed output "
+                   "file; continuing without it."
+               Display "    Status: " IndexedStatus " - "
+                   WS-STATUS-MESSAGE
+               DISPLAY "----------"
+               DISPLAY " "
+           END-IF
+
+           IF WS-IS-RESUMING
+               DISPLAY "    Info: Resuming from checkpoint at CTR="
+                   WS-START-CTR
+           END-IF
+
+           IF WS-MODE-IS-FILE
+               DISPLAY "Classifying numbers from numbers.dat."
+               PERFORM VARYING CTR FROM 1 BY 1
+                       UNTIL CTR > WS-START-CTR - 1
+                   READ NumbersFile
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+               END-PERFORM
+
+               MOVE WS-START-CTR TO CTR
+               PERFORM UNTIL WS-NUMBERS-EOF
+                   READ NumbersFile
+                       AT END
+                           SET WS-NUMBERS-EOF TO TRUE
+                       NOT AT END
+                           MOVE NumbersRecord TO WS-NUMBER
+                           PERFORM PROCESS-NUMBER-PROCEDURE
+                           ADD 1 TO CTR
+                   END-READ
+               END-PERFORM
+               CLOSE NumbersFile
+           ELSE
+               DISPLAY "Displaying the numbers 1-100."
+               PERFORM VARYING CTR FROM WS-START-CTR BY 1
+                       UNTIL CTR > 100
+                   MOVE CTR TO WS-NUMBER
+                   PERFORM PROCESS-NUMBER-PROCEDURE
+               END-PERFORM
+           END-IF.
+
+            PERFORM WRITE-SUMMARY-PROCEDURE
+
             CLOSE OutputFile.
+            CLOSE CsvOutputFile.
+            IF WS-IDX-IS-AVAILABLE
+                CLOSE IndexedOutputFile
+            END-IF.
+
+            PERFORM DELETE-CHECKPOINT-PROCEDURE
 
+            PERFORM PURGE-OLD-GENERATIONS-PROCEDURE
+
+            MOVE "00" TO WS-CHECK-STATUS
+            MOVE "SUCCESS" TO WS-RUN-OUTCOME
+            PERFORM WRITE-RUN-LOG-PROCEDURE
+
+            MOVE 0 TO RETURN-CODE
             STOP RUN.
       ** add other procedures here
+
+       PROCESS-NUMBER-PROCEDURE.
+           MOVE WS-NUMBER TO WS-NUMBER-EDIT
+           PERFORM CLASSIFY-PROCEDURE
+           ADD 1 TO TOTAL-COUNT
+
+           DISPLAY STMT
+           MOVE STMT TO OutputRecord
+           WRITE OutputRecord
+
+           IF FileStatus NOT = "00"
+               MOVE FileStatus TO WS-CHECK-STATUS
+               PERFORM TRANSLATE-FILE-STATUS-PROCEDURE
+               DISPLAY "    Warning: unable to write output.txt "
+                   "record for " WS-NUMBER ", Status: " FileStatus
+                   " - " WS-STATUS-MESSAGE
+           END-IF
+
+           IF WS-IDX-IS-AVAILABLE
+               MOVE WS-NUMBER TO IDX-CTR
+               MOVE STMT      TO IDX-CLASSIFICATION
+               WRITE IndexedRecord
+
+               IF IndexedStatus NOT = "00"
+                   MOVE IndexedStatus TO WS-CHECK-STATUS
+                   PERFORM TRANSLATE-FILE-STATUS-PROCEDURE
+                   DISPLAY "    Warning: unable to write output.idx "
+                       "record for " WS-NUMBER ", Status: "
+                       IndexedStatus " - " WS-STATUS-MESSAGE
+               END-IF
+           END-IF
+
+           MOVE SPACES TO WS-CSV-LINE
+           STRING FUNCTION TRIM(WS-NUMBER-EDIT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               STMT DELIMITED BY SPACE
+               INTO WS-CSV-LINE
+           MOVE WS-CSV-LINE TO CsvRecord
+           WRITE CsvRecord
+
+           IF CsvStatus NOT = "00"
+               MOVE CsvStatus TO WS-CHECK-STATUS
+               PERFORM TRANSLATE-FILE-STATUS-PROCEDURE
+               DISPLAY "    Warning: unable to write output.csv "
+                   "record for " WS-NUMBER ", Status: " CsvStatus
+                   " - " WS-STATUS-MESSAGE
+           END-IF
+
+           IF FUNCTION MOD(CTR, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT-PROCEDURE
+           END-IF.
+
+       WRITE-RUN-LOG-PROCEDURE.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+
+           OPEN EXTEND RunLogFile
+           IF RunLogStatus NOT = "00"
+               OPEN OUTPUT RunLogFile
+           END-IF
+
+           IF RunLogStatus NOT = "00"
+               DISPLAY "    Warning: unable to open runlog.dat, "
+                   "Status: " RunLogStatus "; this run will not "
+                   "appear in the log."
+           ELSE
+               MOVE SPACES TO WS-RUN-LOG-LINE
+               STRING "DATE=" DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   " START=" DELIMITED BY SIZE
+                   WS-RUN-START-TIME DELIMITED BY SIZE
+                   " END=" DELIMITED BY SIZE
+                   WS-RUN-END-TIME DELIMITED BY SIZE
+                   " OP=" DELIMITED BY SIZE
+                   WS-OPERATOR DELIMITED BY SPACE
+                   " OUTCOME=" DELIMITED BY SIZE
+                   WS-RUN-OUTCOME DELIMITED BY SPACE
+                   " STATUS=" DELIMITED BY SIZE
+                   WS-CHECK-STATUS DELIMITED BY SIZE
+                   " TOTAL=" DELIMITED BY SIZE
+                   TOTAL-COUNT DELIMITED BY SIZE
+                   " COMBINED=" DELIMITED BY SIZE
+                   COMBINED-COUNT DELIMITED BY SIZE
+                   " PLAIN=" DELIMITED BY SIZE
+                   PLAIN-COUNT DELIMITED BY SIZE
+                   INTO WS-RUN-LOG-LINE
+
+               MOVE WS-RUN-LOG-LINE TO RunLogRecord
+               WRITE RunLogRecord
+               CLOSE RunLogFile
+           END-IF.
+
+       DETECT-MODE-PROCEDURE.
+           OPEN INPUT NumbersFile
+           IF NumbersStatus = "00"
+               SET WS-MODE-IS-FILE TO TRUE
+               DISPLAY "    Info: numbers.dat found, classifying its "
+                   "numbers instead of the 1-100 range."
+           ELSE
+               SET WS-MODE-IS-RANGE TO TRUE
+           END-IF.
+
+       LOAD-RULES-PROCEDURE.
+           MOVE 0 TO WS-RULE-COUNT-LOADED
+           MOVE "N" TO WS-RULES-EOF-SWITCH
+
+           OPEN INPUT RulesFile
+           IF RulesStatus = "00"
+               PERFORM UNTIL WS-RULES-EOF
+                   READ RulesFile
+                       AT END
+                           SET WS-RULES-EOF TO TRUE
+                       NOT AT END
+                           IF WS-RULE-COUNT-LOADED >= 10
+                               DISPLAY "    Warning: rules.dat has "
+                                   "more than 10 rules; ignoring rows "
+                                   "past the 10th."
+                               SET WS-RULES-EOF TO TRUE
+                           ELSE
+                               ADD 1 TO WS-RULE-COUNT-LOADED
+                               MOVE RULE-REC-DIVISOR
+                                   TO RULE-DIVISOR(WS-RULE-COUNT-LOADED)
+                               MOVE RULE-REC-LABEL
+                                   TO RULE-LABEL(WS-RULE-COUNT-LOADED)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RulesFile
+           ELSE
+               DISPLAY "    Info: rules.dat not found, using Fizz/Buzz "
+                   "defaults."
+               MOVE 3 TO RULE-DIVISOR(1)
+               MOVE "Fizz" TO RULE-LABEL(1)
+               MOVE 5 TO RULE-DIVISOR(2)
+               MOVE "Buzz" TO RULE-LABEL(2)
+               MOVE 2 TO WS-RULE-COUNT-LOADED
+           END-IF.
+
+       WRITE-HEADER-PROCEDURE.
+           MOVE SPACES TO WS-HEADER-LINE
+           STRING "----- Run Header -----" DELIMITED BY SIZE
+               INTO WS-HEADER-LINE
+           MOVE WS-HEADER-LINE TO OutputRecord
+           WRITE OutputRecord
+
+           MOVE SPACES TO WS-HEADER-LINE
+           STRING "Run Date : " DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               INTO WS-HEADER-LINE
+           MOVE WS-HEADER-LINE TO OutputRecord
+           WRITE OutputRecord
+
+           MOVE SPACES TO WS-HEADER-LINE
+           STRING "Operator : " DELIMITED BY SIZE
+               WS-OPERATOR DELIMITED BY SIZE
+               INTO WS-HEADER-LINE
+           MOVE WS-HEADER-LINE TO OutputRecord
+           WRITE OutputRecord
+
+           MOVE SPACES TO WS-HEADER-LINE
+           IF WS-MODE-IS-FILE
+               STRING "Mode     : INPUT FILE (numbers.dat)"
+                   DELIMITED BY SIZE INTO WS-HEADER-LINE
+           ELSE
+               STRING "Mode     : RANGE (1-100)"
+                   DELIMITED BY SIZE INTO WS-HEADER-LINE
+           END-IF
+           MOVE WS-HEADER-LINE TO OutputRecord
+           WRITE OutputRecord
+
+           PERFORM VARYING RULE-IDX FROM 1 BY 1
+                   UNTIL RULE-IDX > WS-RULE-COUNT-LOADED
+               MOVE SPACES TO WS-HEADER-LINE
+               STRING "Rule     : " DELIMITED BY SIZE
+                   RULE-LABEL(RULE-IDX) DELIMITED BY SPACE
+                   " on multiples of " DELIMITED BY SIZE
+                   RULE-DIVISOR(RULE-IDX) DELIMITED BY SIZE
+                   INTO WS-HEADER-LINE
+               MOVE WS-HEADER-LINE TO OutputRecord
+               WRITE OutputRecord
+           END-PERFORM
+
+           MOVE SPACES TO OutputRecord
+           WRITE OutputRecord.
+
+       WRITE-CSV-HEADER-PROCEDURE.
+           MOVE "Number,Classification" TO CsvRecord
+           WRITE CsvRecord.
+
+       CLASSIFY-PROCEDURE.
+           MOVE SPACES TO STMT
+           MOVE 1 TO WS-STMT-PTR
+           MOVE 0 TO WS-MATCH-COUNT
+
+           PERFORM VARYING RULE-IDX FROM 1 BY 1
+                   UNTIL RULE-IDX > WS-RULE-COUNT-LOADED
+               IF FUNCTION MOD(WS-NUMBER, RULE-DIVISOR(RULE-IDX)) = 0
+                   STRING FUNCTION TRIM(RULE-LABEL(RULE-IDX))
+                       DELIMITED BY SIZE
+                       INTO STMT WITH POINTER WS-STMT-PTR
+                   ADD 1 TO RULE-COUNT(RULE-IDX)
+                   ADD 1 TO WS-MATCH-COUNT
+               END-IF
+           END-PERFORM
+
+           IF WS-MATCH-COUNT = 0
+               MOVE FUNCTION TRIM(WS-NUMBER-EDIT) TO STMT
+               ADD 1 TO PLAIN-COUNT
+           ELSE
+               IF WS-MATCH-COUNT > 1
+                   ADD 1 TO COMBINED-COUNT
+               END-IF
+           END-IF.
+
+       TRANSLATE-FILE-STATUS-PROCEDURE.
+           EVALUATE WS-CHECK-STATUS
+               WHEN "00"
+                   MOVE "Successful completion" TO WS-STATUS-MESSAGE
+               WHEN "05"
+                   MOVE "File does not exist, optional file assumed"
+                       TO WS-STATUS-MESSAGE
+               WHEN "30"
+                   MOVE "Permanent I/O error, check device"
+                       TO WS-STATUS-MESSAGE
+               WHEN "34"
+                   MOVE "Disk full or boundary violation on write"
+                       TO WS-STATUS-MESSAGE
+               WHEN "35"
+                   MOVE "File not found"
+                       TO WS-STATUS-MESSAGE
+               WHEN "37"
+                   MOVE "Open mode not supported, permission denied"
+                       TO WS-STATUS-MESSAGE
+               WHEN "39"
+                   MOVE "File attribute conflict with program"
+                       TO WS-STATUS-MESSAGE
+               WHEN "41"
+                   MOVE "File already open"
+                       TO WS-STATUS-MESSAGE
+               WHEN "42"
+                   MOVE "File not open"
+                       TO WS-STATUS-MESSAGE
+               WHEN "43"
+                   MOVE "No current record for DELETE/REWRITE"
+                       TO WS-STATUS-MESSAGE
+               WHEN "44"
+                   MOVE "Record length boundary violation"
+                       TO WS-STATUS-MESSAGE
+               WHEN "46"
+                   MOVE "Sequential READ past end of file"
+                       TO WS-STATUS-MESSAGE
+               WHEN "47"
+                   MOVE "Improper sequential READ request"
+                       TO WS-STATUS-MESSAGE
+               WHEN "48"
+                   MOVE "Improper sequential WRITE request"
+                       TO WS-STATUS-MESSAGE
+               WHEN "49"
+                   MOVE "Improper REWRITE/DELETE request"
+                       TO WS-STATUS-MESSAGE
+               WHEN "91"
+                   MOVE "File organization not supported at runtime"
+                       TO WS-STATUS-MESSAGE
+               WHEN OTHER
+                   MOVE "Unrecognized file status, consult vendor codes"
+                       TO WS-STATUS-MESSAGE
+           END-EVALUATE.
+
+       CHECK-RESTART-PROCEDURE.
+           SET WS-IS-NOT-RESUMING TO TRUE
+           MOVE 1 TO WS-START-CTR
+
+           OPEN INPUT CheckpointFile
+           IF CheckpointStatus = "00"
+               READ CheckpointFile
+                   NOT AT END
+                       COMPUTE WS-START-CTR = CKPT-CTR + 1
+                       PERFORM VARYING RULE-IDX FROM 1 BY 1
+                               UNTIL RULE-IDX > WS-RULE-COUNT-LOADED
+                           MOVE CKPT-RULE-COUNT(RULE-IDX)
+                               TO RULE-COUNT(RULE-IDX)
+                       END-PERFORM
+                       MOVE CKPT-COMBINED-COUNT TO COMBINED-COUNT
+                       MOVE CKPT-PLAIN-COUNT    TO PLAIN-COUNT
+                       MOVE CKPT-TOTAL-COUNT    TO TOTAL-COUNT
+                       MOVE CKPT-RUN-DATE       TO WS-RUN-DATE
+                       SET WS-IS-RESUMING TO TRUE
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+       WRITE-CHECKPOINT-PROCEDURE.
+           INITIALIZE CheckpointRecord
+           MOVE CTR             TO CKPT-CTR
+           MOVE WS-RUN-DATE     TO CKPT-RUN-DATE
+           PERFORM VARYING RULE-IDX FROM 1 BY 1
+                   UNTIL RULE-IDX > WS-RULE-COUNT-LOADED
+               MOVE RULE-COUNT(RULE-IDX) TO CKPT-RULE-COUNT(RULE-IDX)
+           END-PERFORM
+           MOVE COMBINED-COUNT  TO CKPT-COMBINED-COUNT
+           MOVE PLAIN-COUNT     TO CKPT-PLAIN-COUNT
+           MOVE TOTAL-COUNT     TO CKPT-TOTAL-COUNT
+
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord
+
+           IF CheckpointStatus NOT = "00"
+               MOVE CheckpointStatus TO WS-CHECK-STATUS
+               PERFORM TRANSLATE-FILE-STATUS-PROCEDURE
+               DISPLAY "    Warning: unable to write checkpoint.dat "
+                   "at CTR=" CTR ", Status: " CheckpointStatus
+                   " - " WS-STATUS-MESSAGE
+           END-IF
+
+           CLOSE CheckpointFile.
+
+       DELETE-CHECKPOINT-PROCEDURE.
+           CALL "CBL_DELETE_FILE" USING "checkpoint.dat".
+
+      * Sweeps every day from WS-RETENTION-DAYS back through an extra
+      * WS-PURGE-LOOKBACK-DAYS, not just the single day exactly
+      * WS-RETENTION-DAYS old, so a generation that was due for purge
+      * on a day this job never ran (an abend, a reboot, a missed
+      * schedule - the very scenario req002's checkpoint/restart
+      * exists for) still ages out on the next run instead of
+      * surviving forever.  CBL_DELETE_FILE on a date with no
+      * generation present is a silent no-op, so sweeping dates that
+      * turn out to have nothing to delete is harmless.  The sweep is
+      * bounded rather than an unlimited directory scan because this
+      * runtime has no portable ISO COBOL directory-listing verb;
+      * WS-PURGE-LOOKBACK-DAYS=180 comfortably covers any realistic
+      * gap in the nightly schedule.
+       PURGE-OLD-GENERATIONS-PROCEDURE.
+           PERFORM VARYING WS-PURGE-OFFSET FROM WS-RETENTION-DAYS
+                   BY 1
+                   UNTIL WS-PURGE-OFFSET >
+                       WS-RETENTION-DAYS + WS-PURGE-LOOKBACK-DAYS
+               COMPUTE WS-DATE-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+                       - WS-PURGE-OFFSET
+               MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INTEGER)
+                   TO WS-PURGE-DATE
+
+               STRING "output." DELIMITED BY SIZE
+                   WS-PURGE-DATE DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-PURGE-FILENAME
+
+               CALL "CBL_DELETE_FILE" USING WS-PURGE-FILENAME
+
+               STRING "output." DELIMITED BY SIZE
+                   WS-PURGE-DATE DELIMITED BY SIZE
+                   ".csv" DELIMITED BY SIZE
+                   INTO WS-PURGE-CSV-FILENAME
+
+               CALL "CBL_DELETE_FILE" USING WS-PURGE-CSV-FILENAME
+
+               STRING "output." DELIMITED BY SIZE
+                   WS-PURGE-DATE DELIMITED BY SIZE
+                   ".idx" DELIMITED BY SIZE
+                   INTO WS-PURGE-IDX-FILENAME
+
+               CALL "CBL_DELETE_FILE" USING WS-PURGE-IDX-FILENAME
+           END-PERFORM.
+
+       WRITE-SUMMARY-PROCEDURE.
+           MOVE SPACES TO OutputRecord
+           WRITE OutputRecord
+
+           MOVE "----- Run Summary -----" TO OutputRecord
+           WRITE OutputRecord
+
+           PERFORM VARYING RULE-IDX FROM 1 BY 1
+                   UNTIL RULE-IDX > WS-RULE-COUNT-LOADED
+               MOVE SPACES TO WS-SUMMARY-LINE
+               STRING RULE-LABEL(RULE-IDX) DELIMITED BY SPACE
+                   " : " DELIMITED BY SIZE
+                   RULE-COUNT(RULE-IDX) DELIMITED BY SIZE
+                   INTO WS-SUMMARY-LINE
+               MOVE WS-SUMMARY-LINE TO OutputRecord
+               WRITE OutputRecord
+           END-PERFORM
+
+           MOVE SPACES TO WS-SUMMARY-LINE
+           STRING "Combined : " COMBINED-COUNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           MOVE WS-SUMMARY-LINE TO OutputRecord
+           WRITE OutputRecord
+
+           MOVE SPACES TO WS-SUMMARY-LINE
+           STRING "Numbers  : " PLAIN-COUNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           MOVE WS-SUMMARY-LINE TO OutputRecord
+           WRITE OutputRecord
+
+           MOVE SPACES TO WS-SUMMARY-LINE
+           STRING "Total    : " TOTAL-COUNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           MOVE WS-SUMMARY-LINE TO OutputRecord
+           WRITE OutputRecord.
+
        END PROGRAM FIZZBUZZ.
