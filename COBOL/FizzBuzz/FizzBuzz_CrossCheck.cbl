@@ -0,0 +1,285 @@
+      ******************************************************************
+      * Author: Houston Brown
+      * Date: 10/16/2024
+      * Purpose: Reconcile the three FizzBuzz variants in this folder
+      *          (FizzBuzz.cbl, FizzBuzz_wMultProc.cbl and
+      *          FizzBuzz_wOutputFile.cbl) against one another over
+      *          their shared 1-100, divide-by-3/divide-by-5 contract.
+      *          Each variant's classification algorithm is
+      *          reproduced here exactly as it appears in its source
+      *          (the hardcoded EVALUATE in FizzBuzz.cbl, the
+      *          parameterized EVALUATE in FizzBuzz_wMultProc.cbl, and
+      *          the rule-table/STRING-with-POINTER build used by
+      *          FizzBuzz_wOutputFile.cbl) so a bug introduced into
+      *          any one of them while the others are left alone shows
+      *          up here as a mismatch instead of shipping unnoticed.
+      *          The three source programs are all PROGRAM-ID FIZZBUZZ
+      *          main programs that STOP RUN, so they cannot be CALLed
+      *          as subprograms without restructuring them; this
+      *          utility is intentionally a duplicate-and-compare
+      *          harness rather than a caller of the three EXEs.
+      *          BOUND/FIZZ-DIVISOR/BUZZ-DIVISOR default to the
+      *          classic 100/3/5 case but are read from control.dat
+      *          when it is present, the same card-image file
+      *          FizzBuzz_wMultProc.cbl and FizzBuzz_wOutputFile.cbl
+      *          both read, so variant B/C are checked against
+      *          whatever the shop actually has configured instead of
+      *          a baseline that can silently drift from it.
+      *          rules.dat's extended rule set is still out of scope -
+      *          FizzBuzz.cbl (variant A) has no concept of
+      *          configurable divisors or extra rules, so comparing it
+      *          against an extended rule set from rules.dat would not
+      *          be a meaningful check.
+      *          Every number is written to crosscheck.txt along with
+      *          each variant's answer; any disagreement is flagged
+      *          MISMATCH there and echoed to the console.  A trailer
+      *          gives the compared/mismatch counts.  RETURN-CODE is 0
+      *          when all three variants agree throughout, 4 when any
+      *          mismatch was found, so a JCL COND step can alert on
+      *          drift the same way FZBZOUT.jcl alerts on a bad run.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. FIZZBUZZ-XCHECK.
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. AMD-Ryzen7.
+       OBJECT-COMPUTER. AMD-Ryzen7.
+       SPECIAL-NAMES. ALPHABET ALPHA-NAME IS STANDARD-1.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ReportFile ASSIGN TO "crosscheck.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           STATUS ReportStatus.
+
+           SELECT ControlFile ASSIGN TO "control.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           STATUS ControlStatus.
+
+       I-O-CONTROL.
+      *-----------------------
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  ReportFile.
+       01  ReportRecord        PIC X(100).
+
+       FD  ControlFile.
+       01  ControlRecord.
+           05  CTL-BOUND           PIC 9(3).
+           05  CTL-FIZZ-PARAM      PIC 9.
+           05  CTL-BUZZ-PARAM      PIC 9.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01   CTR                PIC 999 VALUE 1.
+       01   BOUND              PIC 999 VALUE 100.
+       01   FIZZ-DIVISOR       PIC 9 VALUE 3.
+       01   BUZZ-DIVISOR       PIC 9 VALUE 5.
+
+       01  ReportStatus        PIC XX.
+       01  ControlStatus       PIC XX.
+       01  WS-REPORT-LINE      PIC X(100).
+
+       01  WS-RESULT-A         PIC X(10).
+       01  WS-RESULT-B         PIC X(10).
+       01  WS-RESULT-C         PIC X(10).
+
+       01  WS-XCHECK-RULE-TABLE.
+           05  WS-XCHECK-RULE OCCURS 2 TIMES INDEXED BY XCHECK-IDX.
+               10  XCHECK-RULE-DIVISOR     PIC 9.
+               10  XCHECK-RULE-LABEL       PIC X(10).
+       01  WS-XCHECK-STMT-PTR      PIC 99 VALUE 1.
+       01  WS-XCHECK-MATCH-COUNT   PIC 9 VALUE 0.
+
+       01  WS-COMPARED-COUNT   PIC 9(5) VALUE 0.
+       01  WS-MISMATCH-COUNT   PIC 9(5) VALUE 0.
+      *-----------------------
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           DISPLAY "----- FizzBuzz Cross-Check Utility -----"
+           DISPLAY " "
+
+           PERFORM READ-CONTROL-PROCEDURE
+
+           MOVE FIZZ-DIVISOR TO XCHECK-RULE-DIVISOR(1)
+           MOVE "Fizz" TO XCHECK-RULE-LABEL(1)
+           MOVE BUZZ-DIVISOR TO XCHECK-RULE-DIVISOR(2)
+           MOVE "Buzz" TO XCHECK-RULE-LABEL(2)
+
+           OPEN OUTPUT ReportFile
+           IF ReportStatus NOT = "00"
+               DISPLAY "Error: Unable to open crosscheck.txt, Status: "
+                   ReportStatus
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE "----- FizzBuzz Cross-Check Report -----"
+               TO ReportRecord
+           WRITE ReportRecord
+           MOVE SPACES TO ReportRecord
+           WRITE ReportRecord
+
+           PERFORM VARYING CTR FROM 1 BY 1 UNTIL CTR > BOUND
+               PERFORM CLASSIFY-VARIANT-A-PROCEDURE
+               PERFORM CLASSIFY-VARIANT-B-PROCEDURE
+               PERFORM CLASSIFY-VARIANT-C-PROCEDURE
+               PERFORM COMPARE-AND-REPORT-PROCEDURE
+           END-PERFORM.
+
+           PERFORM WRITE-TRAILER-PROCEDURE
+
+           CLOSE ReportFile.
+
+           DISPLAY " "
+           DISPLAY "Compared  : " WS-COMPARED-COUNT
+           DISPLAY "Mismatches: " WS-MISMATCH-COUNT
+
+           IF WS-MISMATCH-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+      ** add other procedures here
+
+      * Reads BOUND/FIZZ-DIVISOR/BUZZ-DIVISOR from control.dat, the
+      * same card-image file FizzBuzz_wMultProc.cbl and
+      * FizzBuzz_wOutputFile.cbl both read, so variant B/C are
+      * checked against what is actually configured.  A missing or
+      * empty control.dat is not an error here - unlike those two
+      * programs this utility has a meaningful classic-case default
+      * to fall back to, so it just keeps BOUND=100/FIZZ-DIVISOR=3/
+      * BUZZ-DIVISOR=5 and says so.
+       READ-CONTROL-PROCEDURE.
+           OPEN INPUT ControlFile
+           IF ControlStatus NOT = "00"
+               DISPLAY "Note: control.dat not available, Status: "
+                   ControlStatus "; using default BOUND=100, "
+                   "FIZZ-DIVISOR=3, BUZZ-DIVISOR=5."
+           ELSE
+               READ ControlFile
+                   AT END
+                       DISPLAY "Note: control.dat contains no parm "
+                           "record; using default BOUND=100, "
+                           "FIZZ-DIVISOR=3, BUZZ-DIVISOR=5."
+                   NOT AT END
+                       MOVE CTL-BOUND      TO BOUND
+                       MOVE CTL-FIZZ-PARAM TO FIZZ-DIVISOR
+                       MOVE CTL-BUZZ-PARAM TO BUZZ-DIVISOR
+               END-READ
+               CLOSE ControlFile
+           END-IF.
+
+      * Mirrors the hardcoded EVALUATE in FizzBuzz.cbl.
+       CLASSIFY-VARIANT-A-PROCEDURE.
+           EVALUATE TRUE
+               WHEN FUNCTION MOD(CTR, 3) = 0 AND
+                    FUNCTION MOD(CTR, 5) = 0
+                   MOVE "FizzBuzz" TO WS-RESULT-A
+               WHEN FUNCTION MOD(CTR, 3) = 0
+                   MOVE "Fizz" TO WS-RESULT-A
+               WHEN FUNCTION MOD(CTR, 5) = 0
+                   MOVE "Buzz" TO WS-RESULT-A
+               WHEN OTHER
+                   MOVE CTR TO WS-RESULT-A
+           END-EVALUATE.
+
+      * Mirrors the control-file-parameterized EVALUATE in
+      * FizzBuzz_wMultProc.cbl.  FIZZ-DIVISOR/BUZZ-DIVISOR track
+      * control.dat via READ-CONTROL-PROCEDURE, the same contract
+      * FizzBuzz_wMultProc.cbl itself reads, defaulting to 3/5 when
+      * control.dat is absent - unlike variant A, which really is
+      * pinned to 3/5.
+       CLASSIFY-VARIANT-B-PROCEDURE.
+           EVALUATE TRUE
+               WHEN FUNCTION MOD(CTR, FIZZ-DIVISOR) = 0 AND
+                    FUNCTION MOD(CTR, BUZZ-DIVISOR) = 0
+                   MOVE "FizzBuzz" TO WS-RESULT-B
+               WHEN FUNCTION MOD(CTR, FIZZ-DIVISOR) = 0
+                   MOVE "Fizz" TO WS-RESULT-B
+               WHEN FUNCTION MOD(CTR, BUZZ-DIVISOR) = 0
+                   MOVE "Buzz" TO WS-RESULT-B
+               WHEN OTHER
+                   MOVE CTR TO WS-RESULT-B
+           END-EVALUATE.
+
+      * Mirrors the rule-table/STRING-with-POINTER build used by
+      * CLASSIFY-PROCEDURE in FizzBuzz_wOutputFile.cbl.
+       CLASSIFY-VARIANT-C-PROCEDURE.
+           MOVE SPACES TO WS-RESULT-C
+           MOVE 1 TO WS-XCHECK-STMT-PTR
+           MOVE 0 TO WS-XCHECK-MATCH-COUNT
+
+           PERFORM VARYING XCHECK-IDX FROM 1 BY 1 UNTIL XCHECK-IDX > 2
+               IF FUNCTION MOD(CTR, XCHECK-RULE-DIVISOR(XCHECK-IDX))
+                       = 0
+                   STRING FUNCTION TRIM(XCHECK-RULE-LABEL(XCHECK-IDX))
+                       DELIMITED BY SIZE
+                       INTO WS-RESULT-C WITH POINTER WS-XCHECK-STMT-PTR
+                   ADD 1 TO WS-XCHECK-MATCH-COUNT
+               END-IF
+           END-PERFORM
+
+           IF WS-XCHECK-MATCH-COUNT = 0
+               MOVE CTR TO WS-RESULT-C
+           END-IF.
+
+       COMPARE-AND-REPORT-PROCEDURE.
+           ADD 1 TO WS-COMPARED-COUNT
+           MOVE SPACES TO WS-REPORT-LINE
+
+           IF WS-RESULT-A = WS-RESULT-B AND WS-RESULT-A = WS-RESULT-C
+               STRING CTR DELIMITED BY SIZE
+                   " : " DELIMITED BY SIZE
+                   WS-RESULT-A DELIMITED BY SPACE
+                   " (OK)" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+           ELSE
+               ADD 1 TO WS-MISMATCH-COUNT
+               STRING CTR DELIMITED BY SIZE
+                   " : A=" DELIMITED BY SIZE
+                   WS-RESULT-A DELIMITED BY SPACE
+                   " B=" DELIMITED BY SIZE
+                   WS-RESULT-B DELIMITED BY SPACE
+                   " C=" DELIMITED BY SIZE
+                   WS-RESULT-C DELIMITED BY SPACE
+                   " (MISMATCH)" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               DISPLAY "MISMATCH at " CTR ": A=" WS-RESULT-A
+                   " B=" WS-RESULT-B " C=" WS-RESULT-C
+           END-IF
+
+           MOVE WS-REPORT-LINE TO ReportRecord
+           WRITE ReportRecord.
+
+       WRITE-TRAILER-PROCEDURE.
+           MOVE SPACES TO ReportRecord
+           WRITE ReportRecord
+
+           MOVE "----- Cross-Check Summary -----" TO ReportRecord
+           WRITE ReportRecord
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "Compared   : " DELIMITED BY SIZE
+               WS-COMPARED-COUNT DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO ReportRecord
+           WRITE ReportRecord
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "Mismatches : " DELIMITED BY SIZE
+               WS-MISMATCH-COUNT DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO ReportRecord
+           WRITE ReportRecord.
+
+       END PROGRAM FIZZBUZZ-XCHECK.
